@@ -1,122 +1,853 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Server-Control-Shell.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 COMMAND PIC X(50).
-
-PROCEDURE DIVISION.
-    DISPLAY "(C) Escola de Referencia Maciel Pinheiro 2024".
-    DISPLAY "Sistema de Gerenciamento versão 3.7.0.1 por Gabriel Moura.".
-    DISPLAY "Distribuído sobre licença MP/GM versão 1, digite 'license' para ver a licença.".
-    DISPLAY "Bem-vindo ao shell de controle do servidor.".
-    DISPLAY "Digite 'help' ou '?' para listar os comandos.".
-    PERFORM UNTIL COMMAND = "exit"
-        DISPLAY "Servidor ([CONTROL])> ".
-        ACCEPT COMMAND
-        EVALUATE TRUE
-            WHEN COMMAND = "help" OR COMMAND = "?"
-                PERFORM DISPLAY-HELP
-            WHEN COMMAND = "start apache"
-                PERFORM START-APACHE
-            WHEN COMMAND = "stop apache"
-                PERFORM STOP-APACHE
-            WHEN COMMAND = "restart apache"
-                PERFORM RESTART-APACHE
-            WHEN COMMAND = "status apache"
-                PERFORM STATUS-APACHE
-            WHEN COMMAND = "configure virtual host"
-                PERFORM CONFIGURE-VIRTUAL-HOST
-            WHEN COMMAND = "start mysql"
-                PERFORM START-MYSQL
-            WHEN COMMAND = "stop mysql"
-                PERFORM STOP-MYSQL
-            WHEN COMMAND = "restart mysql"
-                PERFORM RESTART-MYSQL
-            WHEN COMMAND = "status mysql"
-                PERFORM STATUS-MYSQL
-            WHEN COMMAND = "create database"
-                PERFORM CREATE-DATABASE
-            WHEN COMMAND = "create user"
-                PERFORM CREATE-USER
-            WHEN COMMAND = "exit"
-                DISPLAY "Bye!"
-            WHEN OTHER
-                DISPLAY "Comando não reconhecido. Digite 'help' para ver os comandos disponíveis."
-        END-EVALUATE
-    END-PERFORM.
-
-    STOP RUN.
-
-DISPLAY-HELP.
-    DISPLAY "Comandos disponíveis:".
-    DISPLAY "  start apache         - Iniciar o serviço Apache".
-    DISPLAY "  stop apache          - Parar o serviço Apache".
-    DISPLAY "  restart apache       - Reiniciar o serviço Apache".
-    DISPLAY "  status apache        - Verificar o status do serviço Apache".
-    DISPLAY "  configure virtual host - Configurar um novo virtual host no Apache".
-    DISPLAY "  start mysql          - Iniciar o serviço MySQL".
-    DISPLAY "  stop mysql           - Parar o serviço MySQL".
-    DISPLAY "  restart mysql        - Reiniciar o serviço MySQL".
-    DISPLAY "  status mysql         - Verificar o status do serviço MySQL".
-    DISPLAY "  create database      - Criar um novo banco de dados MySQL".
-    DISPLAY "  create user          - Criar um novo usuário no MySQL".
-    DISPLAY "  exit                 - Sair do shell".
-
-START-APACHE.
-    CALL "SYSTEM" USING "sudo systemctl start apache2".
-
-STOP-APACHE.
-    CALL "SYSTEM" USING "sudo systemctl stop apache2".
-
-RESTART-APACHE.
-    CALL "SYSTEM" USING "sudo systemctl restart apache2".
-
-STATUS-APACHE.
-    CALL "SYSTEM" USING "sudo systemctl status apache2".
-
-CONFIGURE-VIRTUAL-HOST.
-    DISPLAY "Digite o nome de domínio para o virtual host: ".
-    ACCEPT COMMAND
-    DISPLAY "Digite o caminho absoluto para o diretório raiz do site: ".
-    ACCEPT COMMAND
-    STRING "/etc/apache2/sites-available/" DELIMITED BY SIZE
-           COMMAND DELIMITED BY SPACE
-           ".conf" DELIMITED BY SIZE INTO COMMAND
-    CALL "SYSTEM" USING "sudo a2ensite" COMMAND
-    CALL "SYSTEM" USING "sudo systemctl reload apache2".
-    DISPLAY "Virtual host para " COMMAND " configurado com sucesso.".
-
-START-MYSQL.
-    CALL "SYSTEM" USING "sudo systemctl start mysql".
-
-STOP-MYSQL.
-    CALL "SYSTEM" USING "sudo systemctl stop mysql".
-
-RESTART-MYSQL.
-    CALL "SYSTEM" USING "sudo systemctl restart mysql".
-
-STATUS-MYSQL.
-    CALL "SYSTEM" USING "sudo systemctl status mysql".
-
-CREATE-DATABASE.
-    DISPLAY "Digite o nome do banco de dados: ".
-    ACCEPT COMMAND
-    STRING "mysql -e 'CREATE DATABASE " DELIMITED BY SIZE
-           COMMAND DELIMITED BY SPACE
-           ";" DELIMITED BY SIZE INTO COMMAND
-    CALL "SYSTEM" USING COMMAND
-    DISPLAY "Banco de dados " COMMAND " criado com sucesso.".
-
-CREATE-USER.
-    DISPLAY "Digite o nome de usuário: ".
-    ACCEPT COMMAND
-    DISPLAY "Digite a senha: ".
-    ACCEPT COMMAND
-    STRING "mysql -e \"CREATE USER '" DELIMITED BY SIZE
-           COMMAND DELIMITED BY SPACE
-           "'@'localhost' IDENTIFIED BY '" DELIMITED BY SIZE
-           COMMAND DELIMITED BY SPACE
-           "';\"" DELIMITED BY SIZE INTO COMMAND
-    CALL "SYSTEM" USING COMMAND
-    DISPLAY "Usuário " COMMAND " criado com sucesso.".
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Server-Control-Shell.
+000120 AUTHOR. GABRIEL MOURA.
+000130 INSTALLATION. ESCOLA DE REFERENCIA MACIEL PINHEIRO.
+000140 DATE-WRITTEN. 15/01/2024.
+000150 DATE-COMPILED.
+000160* ---------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT DESCRIPTION
+000190* 15/01/2024 GM   Original version of the control shell.
+000200* 09/08/2026 GM   Validate domain/database/user names before
+000210*                 they reach CONFIGURE-VIRTUAL-HOST, CREATE-
+000220*                 DATABASE and CREATE-USER; re-prompt on bad
+000230*                 input instead of shelling out raw garbage.
+000240* 09/08/2026 GM   Write a timestamped audit record to AUDITLOG
+000250*                 for every command the shell dispatches.
+000260* 09/08/2026 GM   Added start/stop/restart/status/configure
+000270*                 commands for Nginx alongside Apache.
+000280* 09/08/2026 GM   Added start/stop postgres and create postgres
+000290*                 database/user commands alongside MySQL.
+000300* 09/08/2026 GM   Added unattended batch mode - if BATCHCMD is
+000310*                 present the shell runs its commands instead
+000320*                 of prompting at the console.
+000330* 09/08/2026 GM   CONFIGURE-VIRTUAL-HOST now backs up an
+000340*                 existing vhost conf file before overwriting.
+000350* 09/08/2026 GM   CREATE-USER now asks which database and
+000360*                 privilege level the account needs and grants
+000370*                 it, instead of leaving new accounts with no
+000380*                 privileges at all.
+000390* 09/08/2026 GM   Added a combined health report command -
+000400*                 apache status, mysql status, disk usage and
+000410*                 load average in one formatted report.
+000420* 09/08/2026 GM   CONFIGURE-VIRTUAL-HOST can now invoke certbot
+000430*                 for the new domain right after enabling it.
+000440* 09/08/2026 GM   Added "select server" against SERVERLIST; once
+000450*                 a target host is selected every command this
+000460*                 shell dispatches runs over SSH against it
+000470*                 instead of the local box.
+000480* 09/08/2026 GM   Audit log now records the command the operator
+000490*                 typed, not whatever the dispatched paragraph
+000500*                 left in the COMMAND scratch buffer.
+000510* 09/08/2026 GM   Fixed quoting in the MySQL and PostgreSQL
+000520*                 CREATE USER statements so the password is
+000530*                 still quoted once the shell parses the line;
+000540*                 widened the GRANT privilege list field so
+000550*                 read-write access is no longer truncated.
+000560* 09/08/2026 GM   EXECUTE-SHELL-COMMAND now escapes embedded
+000570*                 apostrophes before wrapping a command for
+000580*                 SSH, so quoted SQL commands survive intact.
+000590* 09/08/2026 GM   BACKUP-VHOST-CONF-IF-EXISTS now runs test/cp
+000600*                 under sudo, matching every other privileged
+000610*                 call in this program; CREATE-USER and
+000620*                 CREATE-POSTGRES-USER now validate the
+000630*                 password the same way names are validated
+000640*                 before it reaches CALL "SYSTEM"; "select
+000650*                 server" records whether the host was
+000660*                 actually found instead of always logging
+000670*                 success; the GRANT privilege list is now
+000680*                 trimmed to its actual length before it is
+000690*                 built into the GRANT statement.
+000700* 09/08/2026 GM   CREATE-USER GRANT statement now quotes the
+000710*                 account specifier the same way CREATE USER
+000720*                 does, instead of doubled single quotes the
+000730*                 shell collapses to nothing; widened
+000740*                 SCS-VHOST-CONF-PATH and SCS-BACKUP-PATH so a
+000750*                 max-length domain no longer truncates the
+000760*                 vhost conf/backup filenames; SELECT-SERVER
+000770*                 no longer drops an existing target selection
+000780*                 when a later "select server" lookup fails.
+000790* ---------------------------------------------------------------
+000800 
+000810 ENVIRONMENT DIVISION.
+000820 CONFIGURATION SECTION.
+000830 
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000870         ORGANIZATION LINE SEQUENTIAL
+000880         FILE STATUS IS SCS-AUDIT-FILE-STATUS.
+000890     SELECT BATCH-COMMAND-FILE ASSIGN TO "BATCHCMD"
+000900         ORGANIZATION LINE SEQUENTIAL
+000910         FILE STATUS IS SCS-BATCH-FILE-STATUS.
+000920     SELECT SERVER-LIST-FILE ASSIGN TO "SERVERLIST"
+000930         ORGANIZATION LINE SEQUENTIAL
+000940         FILE STATUS IS SCS-SERVERLIST-STATUS.
+000950 
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980* AUDIT-LOG-FILE RECORDS EVERY COMMAND THE SHELL DISPATCHES -
+000990* SEE WRITE-AUDIT-RECORD.
+001000 FD  AUDIT-LOG-FILE.
+001010 01  AUDIT-LOG-RECORD.
+001020     05  AL-TIMESTAMP                 PIC X(15).
+001030     05  FILLER                       PIC X(01).
+001040     05  AL-COMMAND                   PIC X(50).
+001050     05  FILLER                       PIC X(01).
+001060     05  AL-OUTCOME                   PIC X(15).
+001070 
+001080* BATCH-COMMAND-FILE HOLDS ONE UNATTENDED COMMAND PER LINE -
+001090* SEE DETECT-BATCH-MODE AND RUN-BATCH-COMMANDS. A JOB THAT
+001100* WANTS AN UNATTENDED RUN SUPPLIES A BATCHCMD DATASET/FILE;
+001110* WITHOUT ONE THE SHELL FALLS BACK TO THE INTERACTIVE PROMPT.
+001120 FD  BATCH-COMMAND-FILE.
+001130 01  BATCH-COMMAND-RECORD         PIC X(50).
+001140 
+001150* SERVER-LIST-FILE MAPS A SHORT SERVER NAME TO THE HOST THAT
+001160* "SELECT SERVER" WILL PUT COMMANDS THROUGH SSH TO.
+001170 FD  SERVER-LIST-FILE.
+001180 01  SERVER-LIST-RECORD.
+001190     05  SL-SERVER-NAME               PIC X(30).
+001200     05  FILLER                       PIC X(01).
+001210     05  SL-SERVER-HOST               PIC X(50).
+001220 
+001230 WORKING-STORAGE SECTION.
+001240* COMMAND IS THE SCRATCH BUFFER USED TO BUILD EACH OS COMMAND
+001250* LINE IMMEDIATELY BEFORE CALL "SYSTEM".
+001260 01  COMMAND                      PIC X(400).
+001270 01  SCS-LOCAL-COMMAND            PIC X(400).
+001280 01  SCS-ESCAPED-COMMAND          PIC X(400).
+001290 
+001300* SCS-TYPED-COMMAND HOLDS THE COMMAND LINE AS THE OPERATOR OR
+001310* BATCH FILE ENTERED IT, CAPTURED BEFORE COMMAND IS OVERWRITTEN
+001320* WITH A SHELL COMMAND LINE - SEE WRITE-AUDIT-RECORD.
+001330 01  SCS-TYPED-COMMAND            PIC X(50).
+001340 
+001350* SWITCHES
+001360 01  SCS-VALID-INPUT-SW           PIC X(01).
+001370     88  SCS-VALID-INPUT              VALUE "Y".
+001380     88  SCS-INVALID-INPUT            VALUE "N".
+001390 01  SCS-SEEN-SPACE-SW            PIC X(01).
+001400     88  SCS-SPACE-SEEN               VALUE "Y".
+001410     88  SCS-SPACE-NOT-SEEN           VALUE "N".
+001420 01  SCS-BATCH-MODE-SW            PIC X(01).
+001430     88  SCS-BATCH-MODE               VALUE "Y".
+001440     88  SCS-INTERACTIVE-MODE         VALUE "N".
+001450 01  SCS-BATCH-EOF-SW             PIC X(01).
+001460     88  SCS-BATCH-EOF                VALUE "Y".
+001470     88  SCS-BATCH-NOT-EOF            VALUE "N".
+001480 01  SCS-TARGET-HOST-SW           PIC X(01).
+001490     88  SCS-HOST-SELECTED            VALUE "Y".
+001500     88  SCS-HOST-NOT-SELECTED        VALUE "N".
+001510 01  SCS-SERVERLIST-EOF-SW        PIC X(01).
+001520     88  SCS-SERVERLIST-EOF           VALUE "Y".
+001530     88  SCS-SERVERLIST-NOT-EOF       VALUE "N".
+001540 01  SCS-SERVER-FOUND-SW          PIC X(01).
+001550     88  SCS-SERVER-FOUND             VALUE "Y".
+001560     88  SCS-SERVER-NOT-FOUND         VALUE "N".
+001570 
+001580* STANDALONE COUNTERS USED BY VALIDATE-INPUT-FIELD
+001590 77  SCS-CHAR-INDEX               PIC 9(03) COMP.
+001600 77  SCS-ALLOWED-POS              PIC 9(03) COMP.
+001610 77  SCS-CMD-LENGTH               PIC 9(03) COMP.
+001620 77  SCS-ESC-INDEX                PIC 9(03) COMP.
+001630 77  SCS-ESC-PTR                  PIC 9(03) COMP.
+001640 77  SCS-GRANT-LEN                PIC 9(03) COMP.
+001650 
+001660* VALUES CAPTURED FROM THE "DIGITE O NOME..." PROMPTS
+001670 01  SCS-PROMPT-TEXT              PIC X(60).
+001680 01  SCS-PROMPT-VALUE             PIC X(50).
+001690 01  SCS-DOMAIN-NAME              PIC X(50).
+001700 01  SCS-VHOST-CONF-PATH          PIC X(90).
+001710 01  SCS-SITE-ROOT-DIR            PIC X(80).
+001720 01  SCS-BACKUP-DATE              PIC 9(08).
+001730 01  SCS-BACKUP-PATH              PIC X(110).
+001740 01  SCS-CERTBOT-CHOICE-SW        PIC X(01).
+001750     88  SCS-CERTBOT-YES              VALUE "S" "s".
+001760 01  SCS-DATABASE-NAME            PIC X(50).
+001770 01  SCS-USER-NAME                PIC X(50).
+001780 01  SCS-USER-PASSWORD            PIC X(50).
+001790 01  SCS-TARGET-HOST              PIC X(50).
+001800 01  SCS-SERVER-NAME              PIC X(30).
+001810 01  SCS-GRANT-DATABASE           PIC X(50).
+001820 01  SCS-PRIVILEGE-CHOICE         PIC X(01).
+001830     88  SCS-PRIVILEGE-READ-ONLY      VALUE "1".
+001840     88  SCS-PRIVILEGE-READ-WRITE     VALUE "2".
+001850     88  SCS-PRIVILEGE-ADMIN          VALUE "3".
+001860 01  SCS-GRANT-PRIVILEGES         PIC X(32).
+001870 
+001880* FIELDS USED TO BUILD AUDIT-LOG-FILE RECORDS
+001890 01  SCS-AUDIT-DATE               PIC 9(08).
+001900 01  SCS-AUDIT-TIME               PIC 9(08).
+001910 01  SCS-COMMAND-OUTCOME          PIC X(15).
+001920 01  SCS-AUDIT-FILE-STATUS        PIC X(02).
+001930 01  SCS-BATCH-FILE-STATUS        PIC X(02).
+001940 01  SCS-SERVERLIST-STATUS        PIC X(02).
+001950 
+001960* ALLOWED CHARACTERS FOR NAMES THAT FEED A CALL "SYSTEM" -
+001970* LETTERS, DIGITS, DASH, UNDERSCORE AND DOT ONLY.
+001980 01  SCS-ALLOWED-CHARS.
+001990     05  FILLER                    PIC X(26) VALUE
+002000             "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+002010     05  FILLER                    PIC X(26) VALUE
+002020             "abcdefghijklmnopqrstuvwxyz".
+002030     05  FILLER                    PIC X(13) VALUE
+002040             "0123456789-_.".
+002050 
+002060 PROCEDURE DIVISION.
+002070*****************************************************************
+002080* 0000-MAINLINE-CONTROL - MAIN COMMAND LOOP OF THE SHELL.
+002090*****************************************************************
+002100 0000-MAINLINE-CONTROL.
+002110     DISPLAY "(C) Escola de Referencia Maciel Pinheiro 2024".
+002120     DISPLAY "Sistema de Gerenciamento versao 3.7.0.1".
+002130     DISPLAY "por Gabriel Moura.".
+002140     DISPLAY "Bem-vindo ao shell de controle do servidor.".
+002150     DISPLAY "Digite 'help' ou '?' para listar os comandos.".
+002160     MOVE "N" TO SCS-TARGET-HOST-SW
+002170     MOVE SPACES TO SCS-TARGET-HOST
+002180     PERFORM OPEN-AUDIT-LOG
+002190     PERFORM DETECT-BATCH-MODE
+002200     IF SCS-BATCH-MODE
+002210         PERFORM RUN-BATCH-COMMANDS
+002220     ELSE
+002230         PERFORM RUN-INTERACTIVE-COMMANDS
+002240     END-IF.
+002250 
+002260     CLOSE AUDIT-LOG-FILE.
+002270     STOP RUN.
+002280 
+002290*****************************************************************
+002300* DETECT-BATCH-MODE - AN UNATTENDED JOB SUPPLIES ITS COMMANDS
+002310* THROUGH THE BATCHCMD FILE. IF IT OPENS, THE SHELL RUNS IN
+002320* BATCH MODE INSTEAD OF PROMPTING AT THE CONSOLE.
+002330*****************************************************************
+002340 DETECT-BATCH-MODE.
+002350     OPEN INPUT BATCH-COMMAND-FILE
+002360     IF SCS-BATCH-FILE-STATUS = "00"
+002370         MOVE "Y" TO SCS-BATCH-MODE-SW
+002380     ELSE
+002390         MOVE "N" TO SCS-BATCH-MODE-SW
+002400     END-IF.
+002410 
+002420*****************************************************************
+002430* RUN-INTERACTIVE-COMMANDS - THE ORIGINAL CONSOLE LOOP, USED
+002440* WHEN NO BATCHCMD FILE IS PRESENT.
+002450*****************************************************************
+002460 RUN-INTERACTIVE-COMMANDS.
+002470     PERFORM UNTIL COMMAND = "exit"
+002480         DISPLAY "Servidor ([CONTROL])> "
+002490         ACCEPT COMMAND
+002500         MOVE COMMAND(1:50) TO SCS-TYPED-COMMAND
+002510         PERFORM 1000-EXECUTE-COMMAND
+002520     END-PERFORM.
+002530 
+002540*****************************************************************
+002550* RUN-BATCH-COMMANDS - FEEDS EACH LINE OF BATCHCMD INTO THE
+002560* SAME 1000-EXECUTE-COMMAND PARAGRAPH THE CONSOLE USES, SO A
+002570* JCL JOB OR COMMAND FILE CAN DRIVE UNATTENDED MAINTENANCE.
+002580*****************************************************************
+002590 RUN-BATCH-COMMANDS.
+002600     MOVE "N" TO SCS-BATCH-EOF-SW
+002610     PERFORM UNTIL SCS-BATCH-EOF OR COMMAND = "exit"
+002620         READ BATCH-COMMAND-FILE INTO COMMAND
+002630             AT END
+002640                 MOVE "Y" TO SCS-BATCH-EOF-SW
+002650             NOT AT END
+002660                 MOVE COMMAND(1:50) TO SCS-TYPED-COMMAND
+002670                 PERFORM 1000-EXECUTE-COMMAND
+002680         END-READ
+002690     END-PERFORM.
+002700 
+002710     CLOSE BATCH-COMMAND-FILE.
+002720 
+002730*****************************************************************
+002740* 1000-EXECUTE-COMMAND - DISPATCHES ONE COMMAND LINE AND WRITES
+002750* THE MATCHING AUDIT-LOG-FILE RECORD.
+002760*****************************************************************
+002770 1000-EXECUTE-COMMAND.
+002780     EVALUATE TRUE
+002790         WHEN COMMAND(1:14) = "select server "
+002800             PERFORM SELECT-SERVER
+002810             IF SCS-SERVER-FOUND
+002820                 MOVE "OK" TO SCS-COMMAND-OUTCOME
+002830             ELSE
+002840                 MOVE "ERRO" TO SCS-COMMAND-OUTCOME
+002850             END-IF
+002860         WHEN COMMAND = "help" OR COMMAND = "?"
+002870             PERFORM DISPLAY-HELP
+002880             MOVE "EXECUTADO" TO SCS-COMMAND-OUTCOME
+002890         WHEN COMMAND = "start apache"
+002900             PERFORM START-APACHE
+002910             PERFORM SET-OUTCOME-FROM-RC
+002920         WHEN COMMAND = "stop apache"
+002930             PERFORM STOP-APACHE
+002940             PERFORM SET-OUTCOME-FROM-RC
+002950         WHEN COMMAND = "restart apache"
+002960             PERFORM RESTART-APACHE
+002970             PERFORM SET-OUTCOME-FROM-RC
+002980         WHEN COMMAND = "status apache"
+002990             PERFORM STATUS-APACHE
+003000             PERFORM SET-OUTCOME-FROM-RC
+003010         WHEN COMMAND = "configure virtual host"
+003020             PERFORM CONFIGURE-VIRTUAL-HOST
+003030             PERFORM SET-OUTCOME-FROM-RC
+003040         WHEN COMMAND = "start nginx"
+003050             PERFORM START-NGINX
+003060             PERFORM SET-OUTCOME-FROM-RC
+003070         WHEN COMMAND = "stop nginx"
+003080             PERFORM STOP-NGINX
+003090             PERFORM SET-OUTCOME-FROM-RC
+003100         WHEN COMMAND = "restart nginx"
+003110             PERFORM RESTART-NGINX
+003120             PERFORM SET-OUTCOME-FROM-RC
+003130         WHEN COMMAND = "status nginx"
+003140             PERFORM STATUS-NGINX
+003150             PERFORM SET-OUTCOME-FROM-RC
+003160         WHEN COMMAND = "configure nginx site"
+003170             PERFORM CONFIGURE-NGINX-SITE
+003180             PERFORM SET-OUTCOME-FROM-RC
+003190         WHEN COMMAND = "start mysql"
+003200             PERFORM START-MYSQL
+003210             PERFORM SET-OUTCOME-FROM-RC
+003220         WHEN COMMAND = "stop mysql"
+003230             PERFORM STOP-MYSQL
+003240             PERFORM SET-OUTCOME-FROM-RC
+003250         WHEN COMMAND = "restart mysql"
+003260             PERFORM RESTART-MYSQL
+003270             PERFORM SET-OUTCOME-FROM-RC
+003280         WHEN COMMAND = "status mysql"
+003290             PERFORM STATUS-MYSQL
+003300             PERFORM SET-OUTCOME-FROM-RC
+003310         WHEN COMMAND = "start postgres"
+003320             PERFORM START-POSTGRES
+003330             PERFORM SET-OUTCOME-FROM-RC
+003340         WHEN COMMAND = "stop postgres"
+003350             PERFORM STOP-POSTGRES
+003360             PERFORM SET-OUTCOME-FROM-RC
+003370         WHEN COMMAND = "create postgres database"
+003380             PERFORM CREATE-POSTGRES-DATABASE
+003390             PERFORM SET-OUTCOME-FROM-RC
+003400         WHEN COMMAND = "create postgres user"
+003410             PERFORM CREATE-POSTGRES-USER
+003420             PERFORM SET-OUTCOME-FROM-RC
+003430         WHEN COMMAND = "create database"
+003440             PERFORM CREATE-DATABASE
+003450             PERFORM SET-OUTCOME-FROM-RC
+003460         WHEN COMMAND = "create user"
+003470             PERFORM CREATE-USER
+003480             PERFORM SET-OUTCOME-FROM-RC
+003490         WHEN COMMAND = "health report"
+003500             PERFORM HEALTH-REPORT
+003510             PERFORM SET-OUTCOME-FROM-RC
+003520         WHEN COMMAND = "exit"
+003530             DISPLAY "Bye!"
+003540             MOVE "SAIU" TO SCS-COMMAND-OUTCOME
+003550         WHEN OTHER
+003560             DISPLAY "Comando nao reconhecido. Digite 'help'."
+003570             MOVE "NAO RECONHECIDO" TO SCS-COMMAND-OUTCOME
+003580     END-EVALUATE
+003590     PERFORM WRITE-AUDIT-RECORD.
+003600 
+003610*****************************************************************
+003620*****************************************************************
+003630* OPEN-AUDIT-LOG - OPENS AUDIT-LOG-FILE FOR APPEND, CREATING IT
+003640* THE FIRST TIME THE SHELL RUNS ON A GIVEN BOX.
+003650*****************************************************************
+003660 OPEN-AUDIT-LOG.
+003670     OPEN EXTEND AUDIT-LOG-FILE
+003680     IF SCS-AUDIT-FILE-STATUS = "35"
+003690         OPEN OUTPUT AUDIT-LOG-FILE
+003700         CLOSE AUDIT-LOG-FILE
+003710         OPEN EXTEND AUDIT-LOG-FILE
+003720     END-IF.
+003730 
+003740*****************************************************************
+003750* SET-OUTCOME-FROM-RC - TRANSLATES THE RETURN-CODE LEFT BY THE
+003760* LAST CALL "SYSTEM" INTO SCS-COMMAND-OUTCOME.
+003770*****************************************************************
+003780 SET-OUTCOME-FROM-RC.
+003790     IF RETURN-CODE = ZERO
+003800         MOVE "OK" TO SCS-COMMAND-OUTCOME
+003810     ELSE
+003820         MOVE "ERRO" TO SCS-COMMAND-OUTCOME
+003830     END-IF.
+003840 
+003850*****************************************************************
+003860* WRITE-AUDIT-RECORD - APPENDS ONE LINE TO AUDIT-LOG-FILE WITH
+003870* THE CURRENT TIMESTAMP, THE COMMAND JUST DISPATCHED AND ITS
+003880* OUTCOME.
+003890*****************************************************************
+003900 WRITE-AUDIT-RECORD.
+003910     MOVE SPACES TO AUDIT-LOG-RECORD
+003920     ACCEPT SCS-AUDIT-DATE FROM DATE YYYYMMDD
+003930     ACCEPT SCS-AUDIT-TIME FROM TIME
+003940     STRING SCS-AUDIT-DATE DELIMITED BY SIZE
+003950            "-" DELIMITED BY SIZE
+003960            SCS-AUDIT-TIME(1:6) DELIMITED BY SIZE
+003970            INTO AL-TIMESTAMP
+003980     MOVE SCS-TYPED-COMMAND TO AL-COMMAND
+003990     MOVE SCS-COMMAND-OUTCOME TO AL-OUTCOME
+004000     WRITE AUDIT-LOG-RECORD.
+004010 
+004020 DISPLAY-HELP.
+004030     DISPLAY "Comandos disponiveis:".
+004040     DISPLAY "  start apache      - Iniciar o Apache".
+004050     DISPLAY "  stop apache       - Parar o Apache".
+004060     DISPLAY "  restart apache    - Reiniciar o Apache".
+004070     DISPLAY "  status apache     - Status do Apache".
+004080     DISPLAY "  configure virtual host - Novo virtual host".
+004090     DISPLAY "  start nginx       - Iniciar o Nginx".
+004100     DISPLAY "  stop nginx        - Parar o Nginx".
+004110     DISPLAY "  restart nginx     - Reiniciar o Nginx".
+004120     DISPLAY "  status nginx      - Status do Nginx".
+004130     DISPLAY "  configure nginx site - Novo site Nginx".
+004140     DISPLAY "  start mysql       - Iniciar o MySQL".
+004150     DISPLAY "  stop mysql        - Parar o MySQL".
+004160     DISPLAY "  restart mysql     - Reiniciar o MySQL".
+004170     DISPLAY "  status mysql      - Status do MySQL".
+004180     DISPLAY "  start postgres    - Iniciar o PostgreSQL".
+004190     DISPLAY "  stop postgres     - Parar o PostgreSQL".
+004200     DISPLAY "  create postgres database - Banco de dados novo".
+004210     DISPLAY "  create postgres user - Novo usuario PostgreSQL".
+004220     DISPLAY "  create database   - Novo banco de dados MySQL".
+004230     DISPLAY "  create user       - Novo usuario no MySQL".
+004240     DISPLAY "  health report     - Relatorio geral de saude".
+004250     DISPLAY "  select server <nome> - Alvo remoto via SSH".
+004260     DISPLAY "  exit              - Sair do shell".
+004270 
+004280 START-APACHE.
+004290     MOVE "sudo systemctl start apache2" TO COMMAND
+004300     PERFORM EXECUTE-SHELL-COMMAND.
+004310 
+004320 STOP-APACHE.
+004330     MOVE "sudo systemctl stop apache2" TO COMMAND
+004340     PERFORM EXECUTE-SHELL-COMMAND.
+004350 
+004360 RESTART-APACHE.
+004370     MOVE "sudo systemctl restart apache2" TO COMMAND
+004380     PERFORM EXECUTE-SHELL-COMMAND.
+004390 
+004400 STATUS-APACHE.
+004410     MOVE "sudo systemctl status apache2" TO COMMAND
+004420     PERFORM EXECUTE-SHELL-COMMAND.
+004430 
+004440 START-NGINX.
+004450     MOVE "sudo systemctl start nginx" TO COMMAND
+004460     PERFORM EXECUTE-SHELL-COMMAND.
+004470 
+004480 STOP-NGINX.
+004490     MOVE "sudo systemctl stop nginx" TO COMMAND
+004500     PERFORM EXECUTE-SHELL-COMMAND.
+004510 
+004520 RESTART-NGINX.
+004530     MOVE "sudo systemctl restart nginx" TO COMMAND
+004540     PERFORM EXECUTE-SHELL-COMMAND.
+004550 
+004560 STATUS-NGINX.
+004570     MOVE "sudo systemctl status nginx" TO COMMAND
+004580     PERFORM EXECUTE-SHELL-COMMAND.
+004590 
+004600*****************************************************************
+004610* CONFIGURE-NGINX-SITE - PROMPTS FOR A VALIDATED DOMAIN NAME
+004620* AND SITE ROOT, THEN ENABLES THE MATCHING NGINX SITE.
+004630*****************************************************************
+004640 CONFIGURE-NGINX-SITE.
+004650     MOVE "Digite o nome de dominio para o site nginx: "
+004660         TO SCS-PROMPT-TEXT
+004670     MOVE "N" TO SCS-VALID-INPUT-SW
+004680     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+004690     MOVE SCS-PROMPT-VALUE TO SCS-DOMAIN-NAME
+004700     DISPLAY "Digite o caminho absoluto do diretorio raiz: "
+004710     ACCEPT SCS-SITE-ROOT-DIR
+004720     STRING "/etc/nginx/sites-available/" DELIMITED BY SIZE
+004730            SCS-DOMAIN-NAME DELIMITED BY SPACE
+004740            INTO SCS-VHOST-CONF-PATH
+004750     STRING "sudo ln -sf " DELIMITED BY SIZE
+004760            SCS-VHOST-CONF-PATH DELIMITED BY SIZE
+004770            " /etc/nginx/sites-enabled/" DELIMITED BY SIZE
+004780            SCS-DOMAIN-NAME DELIMITED BY SPACE INTO COMMAND
+004790     PERFORM EXECUTE-SHELL-COMMAND
+004800     MOVE "sudo systemctl reload nginx" TO COMMAND
+004810     PERFORM EXECUTE-SHELL-COMMAND
+004820     DISPLAY "Site nginx para " SCS-DOMAIN-NAME
+004830         " configurado com sucesso.".
+004840 
+004850*****************************************************************
+004860* BACKUP-VHOST-CONF-IF-EXISTS - IF SCS-VHOST-CONF-PATH ALREADY
+004870* EXISTS, COPIES IT TO A DATED BACKUP BEFORE IT IS OVERWRITTEN.
+004880*****************************************************************
+004890 BACKUP-VHOST-CONF-IF-EXISTS.
+004900     ACCEPT SCS-BACKUP-DATE FROM DATE YYYYMMDD
+004910     STRING SCS-VHOST-CONF-PATH DELIMITED BY SPACE
+004920            ".bak." DELIMITED BY SIZE
+004930            SCS-BACKUP-DATE DELIMITED BY SIZE
+004940            INTO SCS-BACKUP-PATH
+004950     STRING "sudo test -f " DELIMITED BY SIZE
+004960            SCS-VHOST-CONF-PATH DELIMITED BY SPACE
+004970            " && sudo cp " DELIMITED BY SIZE
+004980            SCS-VHOST-CONF-PATH DELIMITED BY SPACE
+004990            " " DELIMITED BY SIZE
+005000            SCS-BACKUP-PATH DELIMITED BY SPACE
+005010            INTO COMMAND
+005020     PERFORM EXECUTE-SHELL-COMMAND.
+005030 
+005040*****************************************************************
+005050* CONFIGURE-VIRTUAL-HOST - PROMPTS FOR A VALIDATED DOMAIN NAME
+005060* AND SITE ROOT, THEN ENABLES THE MATCHING APACHE SITE.
+005070*****************************************************************
+005080 CONFIGURE-VIRTUAL-HOST.
+005090     MOVE "Digite o nome de dominio para o virtual host: "
+005100         TO SCS-PROMPT-TEXT
+005110     MOVE "N" TO SCS-VALID-INPUT-SW
+005120     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+005130     MOVE SCS-PROMPT-VALUE TO SCS-DOMAIN-NAME
+005140     DISPLAY "Digite o caminho absoluto do diretorio raiz: "
+005150     ACCEPT SCS-SITE-ROOT-DIR
+005160     STRING "/etc/apache2/sites-available/" DELIMITED BY SIZE
+005170            SCS-DOMAIN-NAME DELIMITED BY SPACE
+005180            ".conf" DELIMITED BY SIZE INTO SCS-VHOST-CONF-PATH
+005190     PERFORM BACKUP-VHOST-CONF-IF-EXISTS
+005200     STRING "sudo a2ensite " DELIMITED BY SIZE
+005210            SCS-VHOST-CONF-PATH DELIMITED BY SIZE INTO COMMAND
+005220     PERFORM EXECUTE-SHELL-COMMAND
+005230     MOVE "sudo systemctl reload apache2" TO COMMAND
+005240     PERFORM EXECUTE-SHELL-COMMAND
+005250     DISPLAY "Virtual host para " SCS-DOMAIN-NAME
+005260         " configurado com sucesso.".
+005270     DISPLAY "Emitir certificado HTTPS com certbot agora"
+005280         " (S/N)? "
+005290     ACCEPT SCS-CERTBOT-CHOICE-SW
+005300     IF SCS-CERTBOT-YES
+005310         PERFORM ISSUE-CERTBOT-CERTIFICATE
+005320     END-IF.
+005330 
+005340*****************************************************************
+005350* ISSUE-CERTBOT-CERTIFICATE - REQUESTS A CERTBOT CERTIFICATE
+005360* FOR THE DOMAIN JUST CONFIGURED IN CONFIGURE-VIRTUAL-HOST.
+005370*****************************************************************
+005380 ISSUE-CERTBOT-CERTIFICATE.
+005390     STRING "sudo certbot --apache -d " DELIMITED BY SIZE
+005400            SCS-DOMAIN-NAME DELIMITED BY SPACE INTO COMMAND
+005410     PERFORM EXECUTE-SHELL-COMMAND
+005420     DISPLAY "Certificado HTTPS solicitado para "
+005430         SCS-DOMAIN-NAME ".".
+005440 
+005450 START-MYSQL.
+005460     MOVE "sudo systemctl start mysql" TO COMMAND
+005470     PERFORM EXECUTE-SHELL-COMMAND.
+005480 
+005490 STOP-MYSQL.
+005500     MOVE "sudo systemctl stop mysql" TO COMMAND
+005510     PERFORM EXECUTE-SHELL-COMMAND.
+005520 
+005530 RESTART-MYSQL.
+005540     MOVE "sudo systemctl restart mysql" TO COMMAND
+005550     PERFORM EXECUTE-SHELL-COMMAND.
+005560 
+005570 STATUS-MYSQL.
+005580     MOVE "sudo systemctl status mysql" TO COMMAND
+005590     PERFORM EXECUTE-SHELL-COMMAND.
+005600 
+005610 START-POSTGRES.
+005620     MOVE "sudo systemctl start postgresql" TO COMMAND
+005630     PERFORM EXECUTE-SHELL-COMMAND.
+005640 
+005650 STOP-POSTGRES.
+005660     MOVE "sudo systemctl stop postgresql" TO COMMAND
+005670     PERFORM EXECUTE-SHELL-COMMAND.
+005680 
+005690*****************************************************************
+005700* CREATE-POSTGRES-DATABASE - PROMPTS FOR A VALIDATED DATABASE
+005710* NAME AND CREATES IT ON THE LOCAL POSTGRESQL SERVER.
+005720*****************************************************************
+005730 CREATE-POSTGRES-DATABASE.
+005740     MOVE "Digite o nome do banco de dados: " TO SCS-PROMPT-TEXT
+005750     MOVE "N" TO SCS-VALID-INPUT-SW
+005760     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+005770     MOVE SCS-PROMPT-VALUE TO SCS-DATABASE-NAME
+005780     STRING "sudo -u postgres psql -c 'CREATE DATABASE "
+005790            DELIMITED BY SIZE
+005800            SCS-DATABASE-NAME DELIMITED BY SPACE
+005810            ";'" DELIMITED BY SIZE INTO COMMAND
+005820     PERFORM EXECUTE-SHELL-COMMAND
+005830     DISPLAY "Banco de dados " SCS-DATABASE-NAME
+005840         " criado com sucesso.".
+005850 
+005860*****************************************************************
+005870* CREATE-POSTGRES-USER - PROMPTS FOR A VALIDATED USER NAME AND
+005880* A PASSWORD, THEN CREATES THE POSTGRESQL ACCOUNT.
+005890*****************************************************************
+005900 CREATE-POSTGRES-USER.
+005910     MOVE "Digite o nome de usuario: " TO SCS-PROMPT-TEXT
+005920     MOVE "N" TO SCS-VALID-INPUT-SW
+005930     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+005940     MOVE SCS-PROMPT-VALUE TO SCS-USER-NAME
+005950     MOVE "Digite a senha: " TO SCS-PROMPT-TEXT
+005960     MOVE "N" TO SCS-VALID-INPUT-SW
+005970     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+005980     MOVE SCS-PROMPT-VALUE TO SCS-USER-PASSWORD
+005990     STRING "sudo -u postgres psql -c ""CREATE USER "
+006000            DELIMITED BY SIZE
+006010            SCS-USER-NAME DELIMITED BY SPACE
+006020            " WITH PASSWORD '" DELIMITED BY SIZE
+006030            SCS-USER-PASSWORD DELIMITED BY SPACE
+006040            "';""" DELIMITED BY SIZE INTO COMMAND
+006050     PERFORM EXECUTE-SHELL-COMMAND
+006060     DISPLAY "Usuario " SCS-USER-NAME " criado com sucesso.".
+006070 
+006080*****************************************************************
+006090* CREATE-DATABASE - PROMPTS FOR A VALIDATED DATABASE NAME AND
+006100* CREATES IT ON THE LOCAL MYSQL SERVER.
+006110*****************************************************************
+006120 CREATE-DATABASE.
+006130     MOVE "Digite o nome do banco de dados: " TO SCS-PROMPT-TEXT
+006140     MOVE "N" TO SCS-VALID-INPUT-SW
+006150     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+006160     MOVE SCS-PROMPT-VALUE TO SCS-DATABASE-NAME
+006170     STRING "mysql -e 'CREATE DATABASE " DELIMITED BY SIZE
+006180            SCS-DATABASE-NAME DELIMITED BY SPACE
+006190            ";'" DELIMITED BY SIZE INTO COMMAND
+006200     PERFORM EXECUTE-SHELL-COMMAND
+006210     DISPLAY "Banco de dados " SCS-DATABASE-NAME
+006220         " criado com sucesso.".
+006230 
+006240*****************************************************************
+006250* CREATE-USER - PROMPTS FOR A VALIDATED USER NAME AND A
+006260* PASSWORD, THEN CREATES THE MYSQL ACCOUNT AND GRANTS IT
+006270* ACCESS TO ONE DATABASE AT THE CHOSEN PRIVILEGE LEVEL.
+006280*****************************************************************
+006290 CREATE-USER.
+006300     MOVE "Digite o nome de usuario: " TO SCS-PROMPT-TEXT
+006310     MOVE "N" TO SCS-VALID-INPUT-SW
+006320     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+006330     MOVE SCS-PROMPT-VALUE TO SCS-USER-NAME
+006340     MOVE "Digite a senha: " TO SCS-PROMPT-TEXT
+006350     MOVE "N" TO SCS-VALID-INPUT-SW
+006360     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+006370     MOVE SCS-PROMPT-VALUE TO SCS-USER-PASSWORD
+006380     STRING "mysql -e ""CREATE USER '" DELIMITED BY SIZE
+006390            SCS-USER-NAME DELIMITED BY SPACE
+006400            "'@'localhost' IDENTIFIED BY '"
+006410                DELIMITED BY SIZE
+006420            SCS-USER-PASSWORD DELIMITED BY SPACE
+006430            "';""" DELIMITED BY SIZE INTO COMMAND
+006440     PERFORM EXECUTE-SHELL-COMMAND
+006450     DISPLAY "Usuario " SCS-USER-NAME " criado com sucesso.".
+006460     MOVE "Digite o banco de dados para conceder acesso: "
+006470         TO SCS-PROMPT-TEXT
+006480     MOVE "N" TO SCS-VALID-INPUT-SW
+006490     PERFORM PROMPT-AND-VALIDATE-NAME UNTIL SCS-VALID-INPUT
+006500     MOVE SCS-PROMPT-VALUE TO SCS-GRANT-DATABASE
+006510     DISPLAY "Nivel de privilegio - 1 leitura, 2 leitura e"
+006520     DISPLAY "escrita, 3 admin: "
+006530     ACCEPT SCS-PRIVILEGE-CHOICE
+006540     PERFORM SET-GRANT-PRIVILEGES-FROM-CHOICE
+006550     PERFORM FIND-GRANT-PRIVILEGES-LENGTH
+006560     STRING "mysql -e ""GRANT " DELIMITED BY SIZE
+006570            SCS-GRANT-PRIVILEGES(1:SCS-GRANT-LEN)
+006580                DELIMITED BY SIZE
+006590            " ON " DELIMITED BY SIZE
+006600            SCS-GRANT-DATABASE DELIMITED BY SPACE
+006610            ".* TO '" DELIMITED BY SIZE
+006620            SCS-USER-NAME DELIMITED BY SPACE
+006630            "'@'localhost';""" DELIMITED BY SIZE
+006640            INTO COMMAND
+006650     PERFORM EXECUTE-SHELL-COMMAND
+006660     DISPLAY "Privilegios concedidos a " SCS-USER-NAME
+006670         " no banco " SCS-GRANT-DATABASE ".".
+006680 
+006690*****************************************************************
+006700* SET-GRANT-PRIVILEGES-FROM-CHOICE - TRANSLATES THE 1/2/3
+006710* MENU CHOICE FROM CREATE-USER INTO THE MATCHING GRANT
+006720* PRIVILEGE LIST. AN UNRECOGNISED CHOICE DEFAULTS TO READ-ONLY.
+006730*****************************************************************
+006740 SET-GRANT-PRIVILEGES-FROM-CHOICE.
+006750     EVALUATE TRUE
+006760         WHEN SCS-PRIVILEGE-READ-WRITE
+006770             MOVE "SELECT, INSERT, UPDATE, DELETE"
+006780                 TO SCS-GRANT-PRIVILEGES
+006790         WHEN SCS-PRIVILEGE-ADMIN
+006800             MOVE "ALL PRIVILEGES" TO SCS-GRANT-PRIVILEGES
+006810         WHEN OTHER
+006820             MOVE "SELECT" TO SCS-GRANT-PRIVILEGES
+006830     END-EVALUATE.
+006840 
+006850*****************************************************************
+006860* FIND-GRANT-PRIVILEGES-LENGTH - SETS SCS-GRANT-LEN TO THE
+006870* LENGTH OF SCS-GRANT-PRIVILEGES WITHOUT ITS TRAILING SPACES, SO
+006880* THE GRANT STATEMENT IS NOT PADDED OUT TO THE FULL FIELD.
+006890*****************************************************************
+006900 FIND-GRANT-PRIVILEGES-LENGTH.
+006910     MOVE 32 TO SCS-GRANT-LEN
+006920     PERFORM UNTIL SCS-GRANT-PRIVILEGES(SCS-GRANT-LEN:1) NOT =
+006930             SPACE OR SCS-GRANT-LEN = 1
+006940         SUBTRACT 1 FROM SCS-GRANT-LEN
+006950     END-PERFORM.
+006960 
+006970*****************************************************************
+006980* SELECT-SERVER - PARSES THE SERVER NAME OUT OF "SELECT SERVER
+006990* <NAME>" AND LOOKS IT UP IN SERVER-LIST-FILE. WHEN FOUND, ALL
+007000* LATER COMMANDS ARE SENT OVER SSH TO THE MATCHING HOST INSTEAD
+007010* OF RUNNING ON THIS BOX - SEE EXECUTE-SHELL-COMMAND.
+007020*****************************************************************
+007030 SELECT-SERVER.
+007040     MOVE COMMAND(15:30) TO SCS-SERVER-NAME
+007050     MOVE "N" TO SCS-SERVER-FOUND-SW
+007060     OPEN INPUT SERVER-LIST-FILE
+007070     IF SCS-SERVERLIST-STATUS NOT = "00"
+007080         DISPLAY "Arquivo SERVERLIST nao encontrado."
+007090     ELSE
+007100         MOVE "N" TO SCS-SERVERLIST-EOF-SW
+007110         PERFORM FIND-SERVER-IN-LIST
+007120             UNTIL SCS-SERVERLIST-EOF OR SCS-SERVER-FOUND
+007130         CLOSE SERVER-LIST-FILE
+007140         IF SCS-SERVER-FOUND
+007150             DISPLAY "Servidor selecionado: " SCS-SERVER-NAME
+007160                 " (" SCS-TARGET-HOST ")."
+007170         ELSE
+007180             DISPLAY "Servidor nao encontrado em SERVERLIST."
+007190             DISPLAY "Alvo anterior mantido, se houver."
+007200         END-IF
+007210     END-IF.
+007220 
+007230*****************************************************************
+007240* FIND-SERVER-IN-LIST - READS ONE SERVER-LIST-FILE RECORD AND
+007250* CLAIMS SCS-TARGET-HOST WHEN THE NAME MATCHES.
+007260*****************************************************************
+007270 FIND-SERVER-IN-LIST.
+007280     READ SERVER-LIST-FILE
+007290         AT END
+007300             MOVE "Y" TO SCS-SERVERLIST-EOF-SW
+007310         NOT AT END
+007320             IF SL-SERVER-NAME = SCS-SERVER-NAME
+007330                 MOVE SL-SERVER-HOST TO SCS-TARGET-HOST
+007340                 MOVE "Y" TO SCS-TARGET-HOST-SW
+007350                 MOVE "Y" TO SCS-SERVER-FOUND-SW
+007360             END-IF
+007370     END-READ.
+007380 
+007390*****************************************************************
+007400* EXECUTE-SHELL-COMMAND - RUNS THE COMMAND LINE ALREADY BUILT
+007410* IN COMMAND. IF A REMOTE HOST WAS PICKED WITH "SELECT SERVER"
+007420* THE COMMAND IS WRAPPED OVER SSH INSTEAD OF RUNNING LOCALLY.
+007430*****************************************************************
+007440 EXECUTE-SHELL-COMMAND.
+007450     IF SCS-HOST-SELECTED
+007460         MOVE COMMAND TO SCS-LOCAL-COMMAND
+007470         PERFORM FIND-COMMAND-LENGTH
+007480         PERFORM ESCAPE-SINGLE-QUOTES
+007490         STRING "ssh " DELIMITED BY SIZE
+007500                SCS-TARGET-HOST DELIMITED BY SPACE
+007510                " '" DELIMITED BY SIZE
+007520                SCS-ESCAPED-COMMAND(1:SCS-ESC-PTR - 1)
+007530                    DELIMITED BY SIZE
+007540                "'" DELIMITED BY SIZE
+007550                INTO COMMAND
+007560     END-IF.
+007570 
+007580     CALL "SYSTEM" USING COMMAND.
+007590 
+007600*****************************************************************
+007610* FIND-COMMAND-LENGTH - SETS SCS-CMD-LENGTH TO THE LENGTH OF
+007620* SCS-LOCAL-COMMAND WITHOUT ITS TRAILING SPACES, SO THE SSH-
+007630* WRAPPED COMMAND LINE IS NOT PADDED OUT TO THE FULL FIELD.
+007640*****************************************************************
+007650 FIND-COMMAND-LENGTH.
+007660     MOVE 400 TO SCS-CMD-LENGTH
+007670     PERFORM UNTIL SCS-LOCAL-COMMAND(SCS-CMD-LENGTH:1) NOT =
+007680             SPACE OR SCS-CMD-LENGTH = 1
+007690         SUBTRACT 1 FROM SCS-CMD-LENGTH
+007700     END-PERFORM.
+007710 
+007720*****************************************************************
+007730* ESCAPE-SINGLE-QUOTES - COPIES SCS-LOCAL-COMMAND(1:SCS-CMD-
+007740* LENGTH) INTO SCS-ESCAPED-COMMAND, REPLACING EACH EMBEDDED
+007750* APOSTROPHE WITH '\'' SO THE COMMAND STAYS ONE ARGUMENT
+007760* ONCE EXECUTE-SHELL-COMMAND WRAPS IT IN SINGLE QUOTES FOR SSH.
+007770*****************************************************************
+007780 ESCAPE-SINGLE-QUOTES.
+007790     MOVE SPACES TO SCS-ESCAPED-COMMAND
+007800     MOVE 1 TO SCS-ESC-PTR
+007810     PERFORM VARYING SCS-ESC-INDEX FROM 1 BY 1
+007820             UNTIL SCS-ESC-INDEX > SCS-CMD-LENGTH
+007830         IF SCS-LOCAL-COMMAND(SCS-ESC-INDEX:1) = "'"
+007840             STRING "'\''" DELIMITED BY SIZE
+007850                 INTO SCS-ESCAPED-COMMAND
+007860                 WITH POINTER SCS-ESC-PTR
+007870         ELSE
+007880             STRING SCS-LOCAL-COMMAND(SCS-ESC-INDEX:1)
+007890                     DELIMITED BY SIZE
+007900                 INTO SCS-ESCAPED-COMMAND
+007910                 WITH POINTER SCS-ESC-PTR
+007920         END-IF
+007930     END-PERFORM.
+007940 
+007950*****************************************************************
+007960* HEALTH-REPORT - RUNS APACHE STATUS, MYSQL STATUS, DISK USAGE
+007970* AND LOAD AVERAGE TOGETHER AS ONE FORMATTED REPORT.
+007980*****************************************************************
+007990 HEALTH-REPORT.
+008000     DISPLAY "===== Relatorio de Saude do Servidor =====".
+008010     DISPLAY "--- Status do Apache ---".
+008020     MOVE "sudo systemctl status apache2" TO COMMAND
+008030     PERFORM EXECUTE-SHELL-COMMAND
+008040     DISPLAY "--- Status do MySQL ---".
+008050     MOVE "sudo systemctl status mysql" TO COMMAND
+008060     PERFORM EXECUTE-SHELL-COMMAND
+008070     DISPLAY "--- Uso de Disco ---".
+008080     MOVE "df -h" TO COMMAND
+008090     PERFORM EXECUTE-SHELL-COMMAND
+008100     DISPLAY "--- Carga do Sistema ---".
+008110     MOVE "uptime" TO COMMAND
+008120     PERFORM EXECUTE-SHELL-COMMAND
+008130     DISPLAY "===== Fim do Relatorio =====".
+008140 
+008150*****************************************************************
+008160* PROMPT-AND-VALIDATE-NAME - DISPLAYS SCS-PROMPT-TEXT, ACCEPTS
+008170* ONE LINE INTO SCS-PROMPT-VALUE AND VALIDATES IT. CALLERS
+008180* PERFORM THIS PARAGRAPH UNTIL SCS-VALID-INPUT IS TRUE.
+008190*****************************************************************
+008200 PROMPT-AND-VALIDATE-NAME.
+008210     DISPLAY SCS-PROMPT-TEXT
+008220     ACCEPT SCS-PROMPT-VALUE
+008230     PERFORM VALIDATE-INPUT-FIELD
+008240     IF SCS-INVALID-INPUT
+008250         DISPLAY "Valor invalido - use apenas letras, numeros,"
+008260         DISPLAY "hifen, sublinhado e ponto. Tente novamente."
+008270     END-IF.
+008280 
+008290*****************************************************************
+008300* VALIDATE-INPUT-FIELD - CHECKS SCS-PROMPT-VALUE AGAINST THE
+008310* ALLOWED CHARACTER SET AND SETS SCS-VALID-INPUT-SW. AN EMPTY
+008320* VALUE OR AN EMBEDDED SPACE IS REJECTED.
+008330*****************************************************************
+008340 VALIDATE-INPUT-FIELD.
+008350     MOVE "Y" TO SCS-VALID-INPUT-SW
+008360     MOVE "N" TO SCS-SEEN-SPACE-SW
+008370     PERFORM VARYING SCS-CHAR-INDEX FROM 1 BY 1
+008380             UNTIL SCS-CHAR-INDEX > 50
+008390         EVALUATE TRUE
+008400             WHEN SCS-PROMPT-VALUE(SCS-CHAR-INDEX:1) = SPACE
+008410                 MOVE "Y" TO SCS-SEEN-SPACE-SW
+008420             WHEN SCS-SPACE-SEEN
+008430                 MOVE "N" TO SCS-VALID-INPUT-SW
+008440             WHEN OTHER
+008450                 PERFORM CHECK-ALLOWED-CHARACTER
+008460         END-EVALUATE
+008470     END-PERFORM
+008480     IF SCS-PROMPT-VALUE = SPACES
+008490         MOVE "N" TO SCS-VALID-INPUT-SW
+008500     END-IF.
+008510 
+008520*****************************************************************
+008530* CHECK-ALLOWED-CHARACTER - LOOKS UP THE CURRENT CHARACTER OF
+008540* SCS-PROMPT-VALUE IN SCS-ALLOWED-CHARS.
+008550*****************************************************************
+008560 CHECK-ALLOWED-CHARACTER.
+008570     MOVE ZERO TO SCS-ALLOWED-POS
+008580     INSPECT SCS-ALLOWED-CHARS TALLYING SCS-ALLOWED-POS
+008590         FOR ALL SCS-PROMPT-VALUE(SCS-CHAR-INDEX:1)
+008600     IF SCS-ALLOWED-POS = ZERO
+008610         MOVE "N" TO SCS-VALID-INPUT-SW
+008620     END-IF.
